@@ -0,0 +1,74 @@
+000100*--------------------------------------------------------------*
+000200* HWMSGS.CPY                                                   *
+000300*   HELLO-WORLD BILINGUAL MESSAGE TEXT.  ONE GROUP PER LOCALE  *
+000400*   SO A SINGLE COPY OF THE PROGRAM CAN RUN THE SAO PAULO      *
+000500*   NIGHTLY CYCLE IN PORTUGUESE AND THE MIAMI NIGHTLY CYCLE    *
+000600*   IN ENGLISH WITHOUT A SEPARATE SOURCE MEMBER PER LOCALE.    *
+000700*   FIELD ORDER AND LENGTHS MUST STAY IDENTICAL ACROSS BOTH    *
+000800*   GROUPS -- HW-MSG-ACTIVE IN THE MAIN PROGRAM IS LOADED BY   *
+000900*   A STRAIGHT GROUP MOVE OF WHICHEVER GROUP MATCHES THE       *
+001000*   CURRENT RUN'S LOCALE CODE.                                 *
+001100*--------------------------------------------------------------*
+001200 01  HW-MSG-PT.
+001210     05  HW-PT-GREETING          PIC X(16)
+001220             VALUE 'OLA, MUNDO! - '.
+001300     05  HW-PT-SFX-DAILY         PIC X(40)
+001400             VALUE 'CICLO DIARIO INICIADO'.
+001500     05  HW-PT-SFX-MONTHEND      PIC X(40)
+001600             VALUE 'CICLO DE FIM DE MES INICIADO'.
+001700     05  HW-PT-SFX-ADHOC         PIC X(40)
+001800             VALUE 'EXECUCAO AVULSA INICIADA'.
+001900     05  HW-PT-LBL-DATE          PIC X(11)
+002000             VALUE 'DATA EXEC: '.
+002100     05  HW-PT-LBL-TIME          PIC X(11)
+002200             VALUE 'HORA EXEC: '.
+002300     05  HW-PT-LBL-MODE          PIC X(11)
+002400             VALUE 'MODO EXEC: '.
+002500     05  HW-PT-LBL-CTL           PIC X(16)
+002600             VALUE 'NUM CONTROLE: '.
+002700     05  HW-PT-WARN-DUP          PIC X(55)
+002800         VALUE 'AVISO - JOB JA EXECUTADO NESTA DATA - IGNORADO'.
+002900     05  HW-PT-WARN-CHK          PIC X(55)
+003000         VALUE 'AVISO - CHECKPOINT JA EXISTE PARA ESTA DATA'.
+003100     05  HW-PT-WARN-WINDOW       PIC X(55)
+003200         VALUE 'AVISO - INICIO FORA DA JANELA DO CICLO'.
+003300     05  HW-PT-WARN-RECON        PIC X(55)
+003400         VALUE 'AVISO - SEQUENCIA DE CONTROLE NAO CONFERE'.
+003410     05  HW-PT-LBL-DUPDT         PIC X(09)
+003420             VALUE ' - DATA: '.
+003430     05  HW-PT-LBL-WINTM         PIC X(16)
+003440             VALUE ' - HORA INICIO: '.
+003450     05  HW-PT-LBL-GAPDY         PIC X(22)
+003460             VALUE ' - DIAS DE INTERVALO: '.
+003500*
+003600 01  HW-MSG-EN.
+003610     05  HW-EN-GREETING          PIC X(16)
+003620             VALUE 'HELLO, WORLD! - '.
+003700     05  HW-EN-SFX-DAILY         PIC X(40)
+003800             VALUE 'DAILY CYCLE STARTED'.
+003900     05  HW-EN-SFX-MONTHEND      PIC X(40)
+004000             VALUE 'MONTH-END CYCLE STARTED'.
+004100     05  HW-EN-SFX-ADHOC         PIC X(40)
+004200             VALUE 'AD-HOC RUN STARTED'.
+004300     05  HW-EN-LBL-DATE          PIC X(11)
+004400             VALUE 'RUN DATE: '.
+004500     05  HW-EN-LBL-TIME          PIC X(11)
+004600             VALUE 'RUN TIME: '.
+004700     05  HW-EN-LBL-MODE          PIC X(11)
+004800             VALUE 'RUN MODE: '.
+004900     05  HW-EN-LBL-CTL           PIC X(16)
+005000             VALUE 'CONTROL NUMBER: '.
+005100     05  HW-EN-WARN-DUP          PIC X(55)
+005200         VALUE 'WARNING - JOB ALREADY RAN THIS DATE - SKIPPED'.
+005300     05  HW-EN-WARN-CHK          PIC X(55)
+005400         VALUE 'WARNING - CHECKPOINT ALREADY EXISTS THIS DATE'.
+005500     05  HW-EN-WARN-WINDOW       PIC X(55)
+005600         VALUE 'WARNING - START TIME OUTSIDE APPROVED WINDOW'.
+005700     05  HW-EN-WARN-RECON        PIC X(55)
+005800         VALUE 'WARNING - CONTROL SEQUENCE DOES NOT RECONCILE'.
+005810     05  HW-EN-LBL-DUPDT         PIC X(09)
+005820             VALUE ' - DATE: '.
+005830     05  HW-EN-LBL-WINTM         PIC X(16)
+005840             VALUE ' - START TIME: '.
+005850     05  HW-EN-LBL-GAPDY         PIC X(22)
+005860             VALUE ' - GAP DAYS: '.
