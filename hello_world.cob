@@ -1,21 +1,624 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. HELLO-WORLD.
-
-DATA DIVISION.
-WORKING-STORAGE SECTION.
-01 RANDOM-NUMBER PIC 9(5) VALUE ZERO.
-01 CURRENT-DATE PIC X(8).
-01 CURRENT-TIME PIC X(6).
-
-PROCEDURE DIVISION.
-    DISPLAY "Hello, World!".
-    
-    MOVE FUNCTION RANDOM TO RANDOM-NUMBER.
-    DISPLAY "Número aleatório: " RANDOM-NUMBER.
-    
-    ACCEPT CURRENT-DATE FROM DATE.
-    ACCEPT CURRENT-TIME FROM TIME.
-    DISPLAY "Data atual: " CURRENT-DATE.
-    DISPLAY "Hora atual: " CURRENT-TIME.
-
-    STOP RUN.
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID. HELLO-WORLD.
+000120 AUTHOR. R L MARTIN.
+000130 INSTALLATION. DATA PROCESSING - BATCH SYSTEMS.
+000140 DATE-WRITTEN. 01/15/1998.
+000150 DATE-COMPILED.
+000160*--------------------------------------------------------------*
+000170* MODIFICATION HISTORY                                        *
+000180*    DATE       INIT  DESCRIPTION                              *
+000190*    ---------- ----  ------------------------------------    *
+000200*    01/15/1998 RLM   ORIGINAL PROGRAM.                        *
+000210*    08/09/2026 RLM   EXPANDED CURRENT-DATE TO FULL CCYYMMDD.  *
+000220*    08/09/2026 RLM   ADDED DAILY JOB-START REPORT FILE.       *
+000230*    08/09/2026 RLM   REPLACED FUNCTION RANDOM WITH A          *
+000240*                     PERSISTED, INCREMENTING RUN-ID COUNTER.  *
+000250*    08/09/2026 RLM   ADDED SAME-DAY CHECKPOINT FILE SO A      *
+000260*                     RESTART CANNOT DUPLICATE A DAY'S RUN.    *
+000270*    08/09/2026 RLM   ADDED PARM-DRIVEN RUN MODE (DAILY/       *
+000280*                     MONTHEND/ADHOC) IN PLACE OF A FIXED FLOW.*
+000290*    08/09/2026 RLM   MOVED RUN MESSAGES INTO A LOCALE         *
+000300*                     COPYBOOK FOR THE MIAMI (EN) / SAO PAULO  *
+000310*                     (PT) SPLIT.                              *
+000320*    08/09/2026 RLM   ADDED BATCH WINDOW VALIDATION.           *
+000330*    08/09/2026 RLM   ADDED FILE STATUS CHECKING AND A         *
+000340*                     CONTROLLED ABEND PATH FOR ALL FILE I/O.  *
+000350*    08/09/2026 RLM   ADDED A HEARTBEAT RECORD FOR OTHER JOBS  *
+000360*                     TO POLL OUR RUN STATUS.                 *
+000370*    08/09/2026 RLM   ADDED RECONCILIATION OF TODAY'S RUN-ID   *
+000380*                     AGAINST THE PRIOR RUN'S DATE, BY MODE.   *
+000390*    08/09/2026 RLM   STOPPED OPENING THE REPORT FILE (WHICH   *
+000400*                     TRUNCATES IT) UNTIL AFTER THE DUPLICATE- *
+000410*                     RUN CHECK HAS PASSED.                    *
+000420*    08/09/2026 RLM   EXEMPTED AD-HOC RUNS FROM THE SAME-DAY   *
+000430*                     DUPLICATE CHECK, LIKE THE WINDOW AND     *
+000440*                     RECONCILIATION CHECKS ALREADY DID.       *
+000450*    08/09/2026 RLM   HEARTBEAT RECORD NOW REPORTS A           *
+000460*                     RECONCILIATION WARNING SEPARATELY FROM   *
+000470*                     A CLEAN RUN.                             *
+000480*    08/09/2026 RLM   CORRECTED THE HEARTBEAT RECORD LENGTH.   *
+000490*    08/09/2026 RLM   RETURN CODE NOW KEEPS THE HIGHEST-       *
+000500*                     SEVERITY VALUE SET DURING THE RUN.       *
+000505*    08/09/2026 RLM   MOVED THE GREETING AND THE WARNING-LINE  *
+000506*                     TRAILING LABELS INTO HWMSGS.CPY SO NO    *
+000507*                     ENGLISH LITERAL PRINTS ON A PT-LOCALE    *
+000508*                     RUN.                                     *
+000509*    08/09/2026 RLM   AN AD-HOC RERUN'S CHECKPOINT WRITE NOW   *
+000510*                     REWRITES THE EXISTING RECORD INSTEAD OF  *
+000511*                     SILENTLY DROPPING THE DUPLICATE-KEY      *
+000512*                     FAILURE.                                 *
+000513*    08/09/2026 RLM   RENUMBERED GET-PARM/SET-LOCALE/          *
+000514*                     INITIALIZE SO PARAGRAPH NUMBER ORDER     *
+000515*                     MATCHES CALL ORDER.                      *
+000516*--------------------------------------------------------------*
+000517*--------------------------------------------------------------*
+000530* RETURN-CODE LEGEND -- THE HIGHEST CODE SET DURING THE RUN     *
+000540* WINS.  CODES ARE NOT CUMULATIVE; A CHECK ONLY RAISES THE      *
+000550* RETURN CODE, IT NEVER LOWERS ONE ALREADY SET BY AN EARLIER    *
+000560* CHECK.                                                        *
+000570*    00  NORMAL COMPLETION                                      *
+000580*    04  RUN STARTED OUTSIDE ITS APPROVED BATCH WINDOW           *
+000590*    08  RUN SKIPPED - CHECKPOINT MARKER ALREADY EXISTS TODAY    *
+000600*    12  RECONCILIATION WARNING - RUN-ID/DATE GAP BY MODE        *
+000610*    16  ABEND - UNEXPECTED FILE STATUS ON A FILE OPERATION      *
+000620*--------------------------------------------------------------*
+000630 ENVIRONMENT DIVISION.
+000640 INPUT-OUTPUT SECTION.
+000650 FILE-CONTROL.
+000660     SELECT RPT-FILE ASSIGN TO RPTFILE
+000670         ORGANIZATION IS LINE SEQUENTIAL
+000680         FILE STATUS IS HW-RPT-STATUS.
+000690
+000700     SELECT CTR-FILE ASSIGN TO CTRFILE
+000710         ORGANIZATION IS INDEXED
+000720         ACCESS MODE IS DYNAMIC
+000730         RECORD KEY IS CTR-KEY
+000740         FILE STATUS IS HW-CTR-STATUS.
+000750
+000760     SELECT CHK-FILE ASSIGN TO CHKFILE
+000770         ORGANIZATION IS INDEXED
+000780         ACCESS MODE IS DYNAMIC
+000790         RECORD KEY IS CHK-KEY
+000800         FILE STATUS IS HW-CHK-STATUS.
+000810
+000820     SELECT HB-FILE ASSIGN TO HBFILE
+000830         ORGANIZATION IS LINE SEQUENTIAL
+000840         FILE STATUS IS HW-HBT-STATUS.
+000850*
+000860 DATA DIVISION.
+000870 FILE SECTION.
+000880 FD  RPT-FILE
+000890     LABEL RECORDS ARE STANDARD
+000900     RECORD CONTAINS 80 CHARACTERS.
+000910 01  RPT-RECORD                  PIC X(80).
+000920*
+000930 FD  CTR-FILE
+000940     LABEL RECORDS ARE STANDARD.
+000950 01  CTR-RECORD.
+000960     05  CTR-KEY                 PIC X(08).
+000970     05  CTR-LAST-RUN-ID         PIC 9(09).
+000980     05  CTR-LAST-RUN-DATE       PIC 9(08).
+000990*
+001000 FD  CHK-FILE
+001010     LABEL RECORDS ARE STANDARD.
+001020 01  CHK-RECORD.
+001030     05  CHK-KEY.
+001040         10  CHK-DATE            PIC 9(08).
+001050         10  CHK-APP-ID          PIC X(08).
+001060     05  CHK-RUN-ID              PIC 9(09).
+001070     05  CHK-TIME                PIC X(06).
+001080*
+001090 FD  HB-FILE
+001100     LABEL RECORDS ARE STANDARD
+001110     RECORD CONTAINS 80 CHARACTERS.
+001120 01  HB-RECORD.
+001130     05  HB-RUN-DATE             PIC 9(08).
+001140     05  FILLER                  PIC X(01) VALUE SPACE.
+001150     05  HB-RUN-TIME             PIC X(06).
+001160     05  FILLER                  PIC X(01) VALUE SPACE.
+001170     05  HB-RUN-MODE             PIC X(08).
+001180     05  FILLER                  PIC X(01) VALUE SPACE.
+001190     05  HB-RUN-ID               PIC 9(09).
+001200     05  FILLER                  PIC X(01) VALUE SPACE.
+001210     05  HB-RUN-STATUS           PIC X(08).
+001220     05  FILLER                  PIC X(37) VALUE SPACES.
+001230*
+001240 WORKING-STORAGE SECTION.
+001250 01  CURRENT-DATE                PIC 9(08).
+001260 01  CURRENT-TIME                PIC X(06).
+001270 01  HW-TIME-NUM REDEFINES CURRENT-TIME
+001280                             PIC 9(06).
+001290 01  HW-RUN-ID                   PIC 9(09) VALUE ZERO.
+001300 01  HW-RUN-MODE                 PIC X(08) VALUE 'DAILY'.
+001310     88  HW-MODE-DAILY                     VALUE 'DAILY'.
+001320     88  HW-MODE-MONTHEND                  VALUE 'MONTHEND'.
+001330     88  HW-MODE-ADHOC                     VALUE 'ADHOC'.
+001340*
+001350*--------------------------------------------------------------*
+001360* APPROVED BATCH WINDOW BY RUN MODE (HHMMSS, OVERNIGHT SPANS    *
+001370* MIDNIGHT) -- ADHOC RUNS ARE NOT WINDOW-CHECKED.               *
+001380*--------------------------------------------------------------*
+001390 01  HW-DAILY-WIN-START          PIC 9(06) VALUE 220000.
+001400 01  HW-DAILY-WIN-END            PIC 9(06) VALUE 060000.
+001410 01  HW-MONTHEND-WIN-START       PIC 9(06) VALUE 200000.
+001420 01  HW-MONTHEND-WIN-END         PIC 9(06) VALUE 080000.
+001430 01  HW-WINDOW-SW                PIC X(01) VALUE 'Y'.
+001440     88  HW-WINDOW-OK                      VALUE 'Y'.
+001450     88  HW-WINDOW-LATE                    VALUE 'N'.
+001460 01  HW-LOCALE-CD                PIC X(02) VALUE 'PT'.
+001470     88  HW-LOCALE-PT                      VALUE 'PT'.
+001480     88  HW-LOCALE-EN                      VALUE 'EN'.
+001490*
+001500 COPY HWMSGS.
+001510*
+001520 01  HW-MSG-ACTIVE.
+001521     05  HW-GREETING             PIC X(16).
+001530     05  HW-SFX-DAILY            PIC X(40).
+001540     05  HW-SFX-MONTHEND         PIC X(40).
+001550     05  HW-SFX-ADHOC            PIC X(40).
+001560     05  HW-LBL-DATE             PIC X(11).
+001570     05  HW-LBL-TIME             PIC X(11).
+001580     05  HW-LBL-MODE             PIC X(11).
+001590     05  HW-LBL-CTL              PIC X(16).
+001600     05  HW-WARN-DUP             PIC X(55).
+001610     05  HW-WARN-CHK             PIC X(55).
+001620     05  HW-WARN-WINDOW          PIC X(55).
+001630     05  HW-WARN-RECON           PIC X(55).
+001631     05  HW-LBL-DUPDT            PIC X(09).
+001632     05  HW-LBL-WINTM            PIC X(16).
+001633     05  HW-LBL-GAPDY            PIC X(22).
+001640 01  HW-DUPLICATE-SW             PIC X(01) VALUE 'N'.
+001650     88  HW-DUPLICATE-RUN                  VALUE 'Y'.
+001660     88  HW-NOT-DUPLICATE                  VALUE 'N'.
+001670 01  HW-RPT-OPEN-SW              PIC X(01) VALUE 'N'.
+001680     88  HW-RPT-OPEN                       VALUE 'Y'.
+001690*
+001700*--------------------------------------------------------------*
+001710* FILE STATUS FIELDS AND ABEND WORK AREA                        *
+001720*--------------------------------------------------------------*
+001730 01  HW-RPT-STATUS               PIC X(02) VALUE '00'.
+001740 01  HW-CTR-STATUS               PIC X(02) VALUE '00'.
+001750 01  HW-CHK-STATUS               PIC X(02) VALUE '00'.
+001760 01  HW-HBT-STATUS               PIC X(02) VALUE '00'.
+001770 01  HW-ABEND-FILE               PIC X(08).
+001780 01  HW-ABEND-OP                 PIC X(12).
+001790 01  HW-ABEND-STATUS             PIC X(02).
+001800 01  HW-HB-RESULT                PIC X(08) VALUE SPACES.
+001810*
+001820*--------------------------------------------------------------*
+001830* RUN-ID / DATE RECONCILIATION WORK AREA                        *
+001840*--------------------------------------------------------------*
+001850 01  HW-PRIOR-RUN-DATE           PIC 9(08) VALUE ZERO.
+001860 01  HW-RECON-GAP                PIC S9(05) COMP.
+001870 01  HW-RECON-SW                 PIC X(01) VALUE 'N'.
+001880     88  HW-RECON-BAD                      VALUE 'Y'.
+001890     88  HW-RECON-OK                       VALUE 'N'.
+001900*
+001910*--------------------------------------------------------------*
+001920* DAILY JOB-START REPORT LINES                                 *
+001930*--------------------------------------------------------------*
+001940 01  HW-RPT-HDR-1.
+001950     05  FILLER                  PIC X(01) VALUE SPACE.
+001960     05  FILLER                  PIC X(30)
+001970             VALUE 'HELLO-WORLD JOB-START REPORT'.
+001980     05  FILLER                  PIC X(49) VALUE SPACES.
+001990 01  HW-RPT-HDR-2.
+002000     05  FILLER                  PIC X(01) VALUE SPACE.
+002010     05  HW-RPT-LBL-DATE         PIC X(11).
+002020     05  HW-RPT-DATE-OUT         PIC 9(08).
+002030     05  FILLER                  PIC X(05) VALUE SPACES.
+002040     05  HW-RPT-LBL-TIME         PIC X(11).
+002050     05  HW-RPT-TIME-OUT         PIC X(06).
+002060     05  FILLER                  PIC X(38) VALUE SPACES.
+002070 01  HW-RPT-DTL-1.
+002080     05  FILLER                  PIC X(01) VALUE SPACE.
+002090     05  HW-RPT-LBL-CTL          PIC X(16).
+002100     05  HW-RPT-CTL-OUT          PIC 9(09).
+002110     05  FILLER                  PIC X(54) VALUE SPACES.
+002120 01  HW-RPT-HDR-3.
+002130     05  FILLER                  PIC X(01) VALUE SPACE.
+002140     05  HW-RPT-LBL-MODE         PIC X(11).
+002150     05  HW-RPT-MODE-OUT         PIC X(08).
+002160     05  FILLER                  PIC X(60) VALUE SPACES.
+002170*
+002180 LINKAGE SECTION.
+002190 01  HW-PARM-AREA.
+002200     05  HW-PARM-LEN             PIC S9(04) COMP.
+002210     05  HW-PARM-TEXT            PIC X(80).
+002220*
+002230 PROCEDURE DIVISION USING HW-PARM-AREA.
+002240*--------------------------------------------------------------*
+002250* 0000-MAINLINE                                                *
+002260*--------------------------------------------------------------*
+002270 0000-MAINLINE.
+002280     PERFORM 1000-GET-PARM THRU 1000-EXIT.
+002290     PERFORM 1050-SET-LOCALE THRU 1050-EXIT.
+002300     PERFORM 1100-INITIALIZE THRU 1100-EXIT.
+002310     PERFORM 1500-CHECK-IDEMPOTENCY THRU 1500-EXIT.
+002320     PERFORM 1700-VALIDATE-WINDOW THRU 1700-EXIT.
+002330     IF HW-NOT-DUPLICATE
+002340         PERFORM 1900-OPEN-REPORT THRU 1900-EXIT
+002350         PERFORM 2000-GET-RUN-ID THRU 2000-EXIT
+002360         PERFORM 2700-RECONCILE-RUN-ID THRU 2700-EXIT
+002370         PERFORM 5000-WRITE-REPORT THRU 5000-EXIT
+002380         PERFORM 6000-WRITE-CHECKPOINT THRU 6000-EXIT
+002390     END-IF.
+002400     PERFORM 8000-WRITE-HEARTBEAT THRU 8000-EXIT.
+002410     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+002420     STOP RUN.
+002430*
+002440*--------------------------------------------------------------*
+002450* 1000-GET-PARM - ESTABLISH THE RUN MODE AND LOCALE FROM THE    *
+002460*                 CALLER'S PARM (MODE DAILY/MONTHEND/ADHOC,     *
+002470*                 LOCALE PT/EN)                                 *
+002480*--------------------------------------------------------------*
+002490 1000-GET-PARM.
+002500     IF HW-PARM-LEN > ZERO
+002510         UNSTRING HW-PARM-TEXT DELIMITED BY ALL SPACE
+002520             INTO HW-RUN-MODE HW-LOCALE-CD
+002530     END-IF.
+002540     IF NOT HW-MODE-DAILY
+002550             AND NOT HW-MODE-MONTHEND
+002560             AND NOT HW-MODE-ADHOC
+002570         MOVE 'DAILY' TO HW-RUN-MODE
+002580     END-IF.
+002590     IF NOT HW-LOCALE-PT AND NOT HW-LOCALE-EN
+002600         MOVE 'PT' TO HW-LOCALE-CD
+002610     END-IF.
+002620 1000-EXIT.
+002630     EXIT.
+002640*
+002650*--------------------------------------------------------------*
+002660* 1050-SET-LOCALE - LOAD THE ACTIVE MESSAGE TEXT FOR THE        *
+002670*                   SELECTED LOCALE                             *
+002680*--------------------------------------------------------------*
+002690 1050-SET-LOCALE.
+002700     IF HW-LOCALE-EN
+002710         MOVE HW-MSG-EN TO HW-MSG-ACTIVE
+002720     ELSE
+002730         MOVE HW-MSG-PT TO HW-MSG-ACTIVE
+002740     END-IF.
+002750 1050-EXIT.
+002760     EXIT.
+002770*
+002780*--------------------------------------------------------------*
+002790* 1100-INITIALIZE - OPEN THE CONTROL FILES AND OBTAIN THE RUN   *
+002800*                   DATE/TIME.  THE REPORT FILE IS OPENED LATER *
+002810*                   BY 1900-OPEN-REPORT, ONLY ONCE WE KNOW THIS  *
+002820*                   RUN IS NOT A SAME-DAY DUPLICATE -- OPENING   *
+002830*                   IT HERE WOULD TRUNCATE A REPORT THE FIRST    *
+002840*                   RUN OF THE DAY ALREADY WROTE.                *
+002850*--------------------------------------------------------------*
+002860 1100-INITIALIZE.
+002870     OPEN I-O CTR-FILE.
+002880     IF HW-CTR-STATUS NOT = '00'
+002890         MOVE 'CTR-FILE' TO HW-ABEND-FILE
+002900         MOVE 'OPEN I-O' TO HW-ABEND-OP
+002910         MOVE HW-CTR-STATUS TO HW-ABEND-STATUS
+002920         GO TO 9900-ABEND
+002930     END-IF.
+002940     OPEN I-O CHK-FILE.
+002950     IF HW-CHK-STATUS NOT = '00'
+002960         MOVE 'CHK-FILE' TO HW-ABEND-FILE
+002970         MOVE 'OPEN I-O' TO HW-ABEND-OP
+002980         MOVE HW-CHK-STATUS TO HW-ABEND-STATUS
+002990         GO TO 9900-ABEND
+003000     END-IF.
+003010     EVALUATE TRUE
+003020         WHEN HW-MODE-DAILY
+003030             DISPLAY HW-GREETING HW-SFX-DAILY
+003040         WHEN HW-MODE-MONTHEND
+003050             DISPLAY HW-GREETING HW-SFX-MONTHEND
+003060         WHEN HW-MODE-ADHOC
+003070             DISPLAY HW-GREETING HW-SFX-ADHOC
+003080     END-EVALUATE.
+003090     ACCEPT CURRENT-DATE FROM DATE YYYYMMDD.
+003100     ACCEPT CURRENT-TIME FROM TIME.
+003110     DISPLAY HW-LBL-DATE CURRENT-DATE.
+003120     DISPLAY HW-LBL-TIME CURRENT-TIME.
+003130 1100-EXIT.
+003140     EXIT.
+003150*
+003160*--------------------------------------------------------------*
+003170* 1500-CHECK-IDEMPOTENCY - REJECT A SECOND RUN FOR THE SAME     *
+003180*                          BUSINESS DATE.  AD-HOC RUNS ARE      *
+003190*                          MANUAL RERUNS BY DESIGN AND ARE       *
+003200*                          EXEMPT, LIKE THE WINDOW AND           *
+003210*                          RECONCILIATION CHECKS BELOW.         *
+003220*--------------------------------------------------------------*
+003230 1500-CHECK-IDEMPOTENCY.
+003240     IF HW-MODE-ADHOC
+003250         SET HW-NOT-DUPLICATE TO TRUE
+003260         GO TO 1500-EXIT
+003270     END-IF.
+003280     MOVE CURRENT-DATE TO CHK-DATE.
+003290     MOVE HW-RUN-MODE TO CHK-APP-ID.
+003300     READ CHK-FILE
+003310         INVALID KEY
+003320             SET HW-NOT-DUPLICATE TO TRUE
+003330         NOT INVALID KEY
+003340             SET HW-DUPLICATE-RUN TO TRUE
+003350             IF RETURN-CODE < 8
+003360                 MOVE 8 TO RETURN-CODE
+003370             END-IF
+003380             DISPLAY HW-WARN-DUP HW-LBL-DUPDT CHK-DATE
+003390     END-READ.
+003400     IF HW-CHK-STATUS NOT = '00' AND HW-CHK-STATUS NOT = '23'
+003410         MOVE 'CHK-FILE' TO HW-ABEND-FILE
+003420         MOVE 'READ' TO HW-ABEND-OP
+003430         MOVE HW-CHK-STATUS TO HW-ABEND-STATUS
+003440         GO TO 9900-ABEND
+003450     END-IF.
+003460 1500-EXIT.
+003470     EXIT.
+003480*
+003490*--------------------------------------------------------------*
+003500* 1700-VALIDATE-WINDOW - FLAG A DAILY OR MONTH-END CYCLE THAT   *
+003510*                        STARTED OUTSIDE ITS APPROVED WINDOW    *
+003520*--------------------------------------------------------------*
+003530 1700-VALIDATE-WINDOW.
+003540     SET HW-WINDOW-OK TO TRUE.
+003550     EVALUATE TRUE
+003560         WHEN HW-MODE-DAILY
+003570             IF HW-TIME-NUM < HW-DAILY-WIN-START
+003580                     AND HW-TIME-NUM > HW-DAILY-WIN-END
+003590                 SET HW-WINDOW-LATE TO TRUE
+003600             END-IF
+003610         WHEN HW-MODE-MONTHEND
+003620             IF HW-TIME-NUM < HW-MONTHEND-WIN-START
+003630                     AND HW-TIME-NUM > HW-MONTHEND-WIN-END
+003640                 SET HW-WINDOW-LATE TO TRUE
+003650             END-IF
+003660     END-EVALUATE.
+003670     IF HW-WINDOW-LATE
+003680         IF RETURN-CODE < 4
+003690             MOVE 4 TO RETURN-CODE
+003700         END-IF
+003710         DISPLAY HW-WARN-WINDOW HW-LBL-WINTM CURRENT-TIME
+003720     END-IF.
+003730 1700-EXIT.
+003740     EXIT.
+003750*
+003760*--------------------------------------------------------------*
+003770* 1900-OPEN-REPORT - OPEN THE JOB-START REPORT FOR THIS RUN.    *
+003780*                    ONLY REACHED WHEN THE DUPLICATE-RUN CHECK  *
+003790*                    HAS ALREADY PASSED, SO A SECOND SAME-DAY   *
+003800*                    INVOCATION CAN NEVER TRUNCATE A REPORT A   *
+003810*                    PRIOR RUN ALREADY WROTE.                   *
+003820*--------------------------------------------------------------*
+003830 1900-OPEN-REPORT.
+003840     OPEN OUTPUT RPT-FILE.
+003850     IF HW-RPT-STATUS NOT = '00'
+003860         MOVE 'RPT-FILE' TO HW-ABEND-FILE
+003870         MOVE 'OPEN OUTPUT' TO HW-ABEND-OP
+003880         MOVE HW-RPT-STATUS TO HW-ABEND-STATUS
+003890         GO TO 9900-ABEND
+003900     END-IF.
+003910     SET HW-RPT-OPEN TO TRUE.
+003920 1900-EXIT.
+003930     EXIT.
+003940*
+003950*--------------------------------------------------------------*
+003960* 2000-GET-RUN-ID - READ, INCREMENT, AND REWRITE THE RUN-ID     *
+003970*                   COUNTER RECORD                              *
+003980*--------------------------------------------------------------*
+003990 2000-GET-RUN-ID.
+004000     MOVE HW-RUN-MODE TO CTR-KEY.
+004010     READ CTR-FILE
+004020         INVALID KEY
+004030             MOVE ZERO TO CTR-LAST-RUN-ID
+004040             MOVE ZERO TO CTR-LAST-RUN-DATE
+004050     END-READ.
+004060     IF HW-CTR-STATUS NOT = '00' AND HW-CTR-STATUS NOT = '23'
+004070         MOVE 'CTR-FILE' TO HW-ABEND-FILE
+004080         MOVE 'READ' TO HW-ABEND-OP
+004090         MOVE HW-CTR-STATUS TO HW-ABEND-STATUS
+004100         GO TO 9900-ABEND
+004110     END-IF.
+004120     MOVE CTR-LAST-RUN-DATE TO HW-PRIOR-RUN-DATE.
+004130     COMPUTE HW-RUN-ID = CTR-LAST-RUN-ID + 1.
+004140     MOVE HW-RUN-MODE TO CTR-KEY.
+004150     MOVE HW-RUN-ID TO CTR-LAST-RUN-ID.
+004160     MOVE CURRENT-DATE TO CTR-LAST-RUN-DATE.
+004170     REWRITE CTR-RECORD
+004180         INVALID KEY
+004190             WRITE CTR-RECORD
+004200     END-REWRITE.
+004210     IF HW-CTR-STATUS NOT = '00'
+004220         MOVE 'CTR-FILE' TO HW-ABEND-FILE
+004230         MOVE 'REWRITE' TO HW-ABEND-OP
+004240         MOVE HW-CTR-STATUS TO HW-ABEND-STATUS
+004250         GO TO 9900-ABEND
+004260     END-IF.
+004270     DISPLAY HW-LBL-CTL HW-RUN-ID.
+004280 2000-EXIT.
+004290     EXIT.
+004300*
+004310*--------------------------------------------------------------*
+004320* 2700-RECONCILE-RUN-ID - COMPARE TODAY'S RUN AGAINST THE LAST   *
+004330*                         RECORDED RUN FOR THIS MODE AND FLAG A  *
+004340*                         MISSED OR DUPLICATE CYCLE DAY.  THE    *
+004350*                         FIRST EVER RUN FOR A MODE HAS NOTHING  *
+004360*                         TO RECONCILE AGAINST AND IS SKIPPED.   *
+004370*--------------------------------------------------------------*
+004380 2700-RECONCILE-RUN-ID.
+004390     SET HW-RECON-OK TO TRUE.
+004400     IF HW-PRIOR-RUN-DATE = ZERO OR HW-MODE-ADHOC
+004410         GO TO 2700-EXIT
+004420     END-IF.
+004430     COMPUTE HW-RECON-GAP =
+004440         FUNCTION INTEGER-OF-DATE(CURRENT-DATE)
+004450         - FUNCTION INTEGER-OF-DATE(HW-PRIOR-RUN-DATE).
+004460     EVALUATE TRUE
+004470         WHEN HW-MODE-DAILY AND HW-RECON-GAP NOT = 1
+004480             SET HW-RECON-BAD TO TRUE
+004490         WHEN HW-MODE-MONTHEND
+004500                 AND (HW-RECON-GAP < 27 OR HW-RECON-GAP > 35)
+004510             SET HW-RECON-BAD TO TRUE
+004520     END-EVALUATE.
+004530     IF HW-RECON-BAD
+004540         IF RETURN-CODE < 12
+004550             MOVE 12 TO RETURN-CODE
+004560         END-IF
+004570         DISPLAY HW-WARN-RECON HW-LBL-GAPDY HW-RECON-GAP
+004580     END-IF.
+004590 2700-EXIT.
+004600     EXIT.
+004610*
+004620*--------------------------------------------------------------*
+004630* 5000-WRITE-REPORT - BUILD AND WRITE THE JOB-START REPORT      *
+004640*--------------------------------------------------------------*
+004650 5000-WRITE-REPORT.
+004660     WRITE RPT-RECORD FROM HW-RPT-HDR-1.
+004670     PERFORM 5900-CHECK-RPT-STATUS THRU 5900-EXIT.
+004680     MOVE HW-LBL-DATE TO HW-RPT-LBL-DATE.
+004690     MOVE CURRENT-DATE TO HW-RPT-DATE-OUT.
+004700     MOVE HW-LBL-TIME TO HW-RPT-LBL-TIME.
+004710     MOVE CURRENT-TIME TO HW-RPT-TIME-OUT.
+004720     WRITE RPT-RECORD FROM HW-RPT-HDR-2.
+004730     PERFORM 5900-CHECK-RPT-STATUS THRU 5900-EXIT.
+004740     MOVE HW-LBL-MODE TO HW-RPT-LBL-MODE.
+004750     MOVE HW-RUN-MODE TO HW-RPT-MODE-OUT.
+004760     WRITE RPT-RECORD FROM HW-RPT-HDR-3.
+004770     PERFORM 5900-CHECK-RPT-STATUS THRU 5900-EXIT.
+004780     MOVE HW-LBL-CTL TO HW-RPT-LBL-CTL.
+004790     MOVE HW-RUN-ID TO HW-RPT-CTL-OUT.
+004800     WRITE RPT-RECORD FROM HW-RPT-DTL-1.
+004810     PERFORM 5900-CHECK-RPT-STATUS THRU 5900-EXIT.
+004820 5000-EXIT.
+004830     EXIT.
+004840*
+004850*--------------------------------------------------------------*
+004860* 5900-CHECK-RPT-STATUS - COMMON STATUS CHECK AFTER EACH        *
+004870*                         REPORT LINE WRITE                     *
+004880*--------------------------------------------------------------*
+004890 5900-CHECK-RPT-STATUS.
+004900     IF HW-RPT-STATUS NOT = '00'
+004910         MOVE 'RPT-FILE' TO HW-ABEND-FILE
+004920         MOVE 'WRITE' TO HW-ABEND-OP
+004930         MOVE HW-RPT-STATUS TO HW-ABEND-STATUS
+004940         GO TO 9900-ABEND
+004950     END-IF.
+004960 5900-EXIT.
+004970     EXIT.
+004980*
+004990*--------------------------------------------------------------*
+005000* 6000-WRITE-CHECKPOINT - RECORD THIS RUN AS TODAY'S COMPLETED  *
+005010*                         JOB-START SO A RESTART IS DETECTED.   *
+005020*                         A CHECKPOINT ALREADY ON FILE FOR THIS  *
+005030*                         DATE/MODE (AN AD-HOC RERUN) IS         *
+005040*                         REWRITTEN WITH THIS RUN'S RUN-ID AND   *
+005050*                         TIME RATHER THAN LEFT STALE, MIRRORING *
+005060*                         THE REWRITE/WRITE FALLBACK ALREADY     *
+005070*                         USED FOR CTR-FILE IN 2000-GET-RUN-ID.  *
+005080*--------------------------------------------------------------*
+005090 6000-WRITE-CHECKPOINT.
+005100     MOVE CURRENT-DATE TO CHK-DATE.
+005110     MOVE HW-RUN-MODE TO CHK-APP-ID.
+005120     MOVE HW-RUN-ID TO CHK-RUN-ID.
+005130     MOVE CURRENT-TIME TO CHK-TIME.
+005140     WRITE CHK-RECORD
+005150         INVALID KEY
+005160             DISPLAY HW-WARN-CHK
+005170             REWRITE CHK-RECORD
+005180     END-WRITE.
+005190     IF HW-CHK-STATUS NOT = '00'
+005200         MOVE 'CHK-FILE' TO HW-ABEND-FILE
+005210         MOVE 'WRITE' TO HW-ABEND-OP
+005220         MOVE HW-CHK-STATUS TO HW-ABEND-STATUS
+005230         GO TO 9900-ABEND
+005240     END-IF.
+005250 6000-EXIT.
+005260     EXIT.
+005270*
+005280*--------------------------------------------------------------*
+005290* 8000-WRITE-HEARTBEAT - APPEND A STATUS RECORD TO THE SHARED   *
+005300*                        HEARTBEAT FILE SO OTHER JOBS IN THE    *
+005310*                        SCHEDULE CAN POLL OUR OUTCOME.  A      *
+005320*                        RECONCILIATION WARNING OUTRANKS A      *
+005330*                        LATE START, SINCE IT MEANS A PRIOR     *
+005340*                        CYCLE DAY MAY HAVE BEEN MISSED.         *
+005350*--------------------------------------------------------------*
+005360 8000-WRITE-HEARTBEAT.
+005370     EVALUATE TRUE
+005380         WHEN HW-DUPLICATE-RUN
+005390             MOVE 'SKIPPED' TO HW-HB-RESULT
+005400         WHEN HW-RECON-BAD
+005410             MOVE 'RECON' TO HW-HB-RESULT
+005420         WHEN HW-WINDOW-LATE
+005430             MOVE 'LATE' TO HW-HB-RESULT
+005440         WHEN OTHER
+005450             MOVE 'OK' TO HW-HB-RESULT
+005460     END-EVALUATE.
+005470     OPEN EXTEND HB-FILE.
+005480     IF HW-HBT-STATUS NOT = '00'
+005490         MOVE 'HB-FILE' TO HW-ABEND-FILE
+005500         MOVE 'OPEN EXTEND' TO HW-ABEND-OP
+005510         MOVE HW-HBT-STATUS TO HW-ABEND-STATUS
+005520         GO TO 9900-ABEND
+005530     END-IF.
+005540     MOVE CURRENT-DATE TO HB-RUN-DATE.
+005550     MOVE CURRENT-TIME TO HB-RUN-TIME.
+005560     MOVE HW-RUN-MODE TO HB-RUN-MODE.
+005570     MOVE HW-RUN-ID TO HB-RUN-ID.
+005580     MOVE HW-HB-RESULT TO HB-RUN-STATUS.
+005590     WRITE HB-RECORD.
+005600     IF HW-HBT-STATUS NOT = '00'
+005610         MOVE 'HB-FILE' TO HW-ABEND-FILE
+005620         MOVE 'WRITE' TO HW-ABEND-OP
+005630         MOVE HW-HBT-STATUS TO HW-ABEND-STATUS
+005640         GO TO 9900-ABEND
+005650     END-IF.
+005660     CLOSE HB-FILE.
+005670     IF HW-HBT-STATUS NOT = '00'
+005680         MOVE 'HB-FILE' TO HW-ABEND-FILE
+005690         MOVE 'CLOSE' TO HW-ABEND-OP
+005700         MOVE HW-HBT-STATUS TO HW-ABEND-STATUS
+005710         GO TO 9900-ABEND
+005720     END-IF.
+005730 8000-EXIT.
+005740     EXIT.
+005750*
+005760*--------------------------------------------------------------*
+005770* 9000-TERMINATE - CLOSE FILES.  RPT-FILE IS ONLY CLOSED IF     *
+005780*                  1900-OPEN-REPORT ACTUALLY OPENED IT -- A     *
+005790*                  DUPLICATE-RUN NEVER OPENS IT.                *
+005800*--------------------------------------------------------------*
+005810 9000-TERMINATE.
+005820     IF HW-RPT-OPEN
+005830         CLOSE RPT-FILE
+005840         IF HW-RPT-STATUS NOT = '00'
+005850             MOVE 'RPT-FILE' TO HW-ABEND-FILE
+005860             MOVE 'CLOSE' TO HW-ABEND-OP
+005870             MOVE HW-RPT-STATUS TO HW-ABEND-STATUS
+005880             GO TO 9900-ABEND
+005890         END-IF
+005900     END-IF.
+005910     CLOSE CTR-FILE.
+005920     IF HW-CTR-STATUS NOT = '00'
+005930         MOVE 'CTR-FILE' TO HW-ABEND-FILE
+005940         MOVE 'CLOSE' TO HW-ABEND-OP
+005950         MOVE HW-CTR-STATUS TO HW-ABEND-STATUS
+005960         GO TO 9900-ABEND
+005970     END-IF.
+005980     CLOSE CHK-FILE.
+005990     IF HW-CHK-STATUS NOT = '00'
+006000         MOVE 'CHK-FILE' TO HW-ABEND-FILE
+006010         MOVE 'CLOSE' TO HW-ABEND-OP
+006020         MOVE HW-CHK-STATUS TO HW-ABEND-STATUS
+006030         GO TO 9900-ABEND
+006040     END-IF.
+006050 9000-EXIT.
+006060     EXIT.
+006070*
+006080*--------------------------------------------------------------*
+006090* 9900-ABEND - COMMON FILE-ERROR HANDLER.  DISPLAYS THE FAILING *
+006100*              FILE, OPERATION, AND STATUS CODE, SETS A         *
+006110*              DISTINGUISHABLE RETURN CODE, AND ENDS THE RUN     *
+006120*              WITHOUT ATTEMPTING FURTHER FILE I/O.              *
+006130*--------------------------------------------------------------*
+006140 9900-ABEND.
+006150     DISPLAY 'HELLO-WORLD FILE ERROR - FILE: ' HW-ABEND-FILE
+006160         ' OPERATION: ' HW-ABEND-OP ' STATUS: ' HW-ABEND-STATUS.
+006170     MOVE 16 TO RETURN-CODE.
+006180     STOP RUN.
